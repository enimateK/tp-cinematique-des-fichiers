@@ -5,13 +5,18 @@ ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
         SELECT felecteurs ASSIGN TO "felecteurs.dat"
-        ORGANIZATION sequential
-        ACCESS IS sequential
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        RECORD KEY fe_id
         FILE STATUS IS felec_stat.
         SELECT fmobilite ASSIGN TO "fmobilete.dat"
         ORGANIZATION sequential
         ACCESS IS sequential
         FILE STATUS IS fmobi_stat.
+        SELECT felecteurs_lot ASSIGN TO "electeurs_lot.dat"
+        ORGANIZATION sequential
+        ACCESS IS sequential
+        FILE STATUS IS flot_stat.
 
 DATA DIVISION.
 FILE SECTION.
@@ -22,6 +27,7 @@ FILE SECTION.
           02 fe_prenom PIC X(30).
           02 fe_age PIC 9(3).
           02 fe_villeHabitation PIC X(30).
+          02 fe_handicap PIC 9.
         FD fmobilite.
         01 mobiTampon.
           02 fm_id PIC 9(15).
@@ -29,18 +35,35 @@ FILE SECTION.
           02 fm_prenom PIC X(30).
           02 fm_age PIC 9(3).
           02 fm_villeHabitation PIC X(30).
+          02 fm_handicap PIC 9.
+        FD felecteurs_lot.
+        01 lotTampon.
+          02 fl_id PIC 9(15).
+          02 fl_nom PIC X(30).
+          02 fl_prenom PIC X(30).
+          02 fl_age PIC 9(3).
+          02 fl_villeHabitation PIC X(30).
+          02 fl_handicap PIC 9.
 WORKING-STORAGE SECTION.
         77 felec_stat PIC 9(2).
-        77 fmobi_stat PIC 9(2). 
+        77 fmobi_stat PIC 9(2).
+        77 flot_stat PIC 9(2).
+        77 Wmode_saisie PIC 9.
         77 Wrep PIC 9.
         77 Wfin PIC 9.
         77 Wprenom PIC X(30).
         77 Wnom PIC X(30).
         77 Wtrouve PIC 9.
+        77 Wmode_recherche PIC 9.
+        77 Wid PIC 9(15).
+        77 Wseuil_age PIC 9(3).
+        77 Winclure_handicap PIC 9.
+        77 Wdoublon PIC 9.
+        77 Wio_ko PIC 9 VALUE 0.
 
 PROCEDURE DIVISION.
 
-        OPEN EXTEND felecteurs
+        OPEN I-O felecteurs
         IF felec_stat =35 THEN
           OPEN OUTPUT felecteurs
         END-IF
@@ -51,49 +74,104 @@ PROCEDURE DIVISION.
           OPEN OUTPUT fmobilite
         END-IF
         CLOSE fmobilite
-        
-        PERFORM AJOUT_ELECTEUR
+
+        DISPLAY 'Mode de saisie electeurs : 1-Interactif 2-Lot (fichier extrait)'
+        ACCEPT Wmode_saisie
+        IF Wmode_saisie = 2 THEN
+           PERFORM CHARGEMENT_LOT_ELECTEURS
+        ELSE
+           PERFORM AJOUT_ELECTEUR
+        END-IF
         PERFORM PLAN_MOBILITE
         PERFORM RECHERCHE_ELECTEUR
-        STOP RUN.
+
+*> Code retour exploitable par un enchainement de traitements
+*> (driver nocturne) : 0 si les fichiers sont dans un etat sain et
+*> si aucune ecriture individuelle n'a echoue
+        IF Wio_ko = 1
+           MOVE 1 TO RETURN-CODE
+        ELSE
+           IF (felec_stat = 0 OR felec_stat = 2 OR felec_stat = 4)
+              AND (fmobi_stat = 0 OR fmobi_stat = 2 OR fmobi_stat = 4)
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 1 TO RETURN-CODE
+           END-IF
+        END-IF
+
+        GOBACK.
 
         RECHERCHE_ELECTEUR.
         OPEN INPUT felecteurs
         MOVE 0 TO Wfin
-        DISPLAY 'Nom'
-        ACCEPT Wnom
-        DISPLAY 'Prenom'
-        ACCEPT Wprenom
-        PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR Wfin = 1
+        MOVE 0 TO Wtrouve
+        DISPLAY 'Recherche par 1-Nom/Prenom ou 2-Numero de secu'
+        ACCEPT Wmode_recherche
+
+        IF Wmode_recherche = 2 THEN
+           DISPLAY 'Numero de securite sociale'
+           ACCEPT Wid
+           MOVE Wid TO fe_id
            READ felecteurs
-           AT END MOVE 1 TO Wfin
-              DISPLAY 'Electeur inexistant'
-           NOT AT END
-              IF fe_prenom = Wprenom AND fe_nom = Wnom THEN
-                 MOVE 1 TO Wtrouve
-                 DISPLAY 'Ville :', fe_villeHabitation
-                 DISPLAY 'Num Secu :', fe_id
-              END-IF
+             INVALID KEY
+                DISPLAY 'Electeur inexistant'
+             NOT INVALID KEY
+                MOVE 1 TO Wtrouve
+                DISPLAY 'Nom :', fe_nom
+                DISPLAY 'Prenom :', fe_prenom
+                DISPLAY 'Ville :', fe_villeHabitation
            END-READ
-        END-PERFORM
+        ELSE
+           DISPLAY 'Nom'
+           ACCEPT Wnom
+           DISPLAY 'Prenom'
+           ACCEPT Wprenom
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR Wfin = 1
+              READ felecteurs NEXT RECORD
+              AT END MOVE 1 TO Wfin
+                 DISPLAY 'Electeur inexistant'
+              NOT AT END
+                 IF fe_prenom = Wprenom AND fe_nom = Wnom THEN
+                    MOVE 1 TO Wtrouve
+                    DISPLAY 'Ville :', fe_villeHabitation
+                    DISPLAY 'Num Secu :', fe_id
+                 END-IF
+              END-READ
+           END-PERFORM
+        END-IF
         CLOSE felecteurs.
 
         PLAN_MOBILITE.
+        DISPLAY 'Seuil age plan mobilite'
+        ACCEPT Wseuil_age
+        DISPLAY 'Inclure les electeurs en situation de handicap ? 1 ou 0'
+        ACCEPT Winclure_handicap
+
+*> PLAN_MOBILITE recalcule a chaque execution la liste complete des
+*> electeurs actuellement eligibles ; fmobilite est donc reecrit en
+*> entier (OPEN OUTPUT) plutot qu'en ajout, pour qu'une reprise de
+*> batch_nuit.cob relancant tout le programme electeurs n'accumule
+*> pas des doublons a chaque tentative
         OPEN INPUT felecteurs
-        OPEN EXTEND fmobilite
+        OPEN OUTPUT fmobilite
         MOVE 0 TO Wfin
         PERFORM WITH TEST AFTER UNTIL Wfin = 1
-           READ felecteurs
+           READ felecteurs NEXT RECORD
            AT END MOVE 1 TO Wfin
               DISPLAY 'Termine'
            NOT AT END
-              IF fe_age >= 80 THEN
+              IF fe_age >= Wseuil_age
+                 OR (Winclure_handicap = 1 AND fe_handicap = 1) THEN
                  MOVE fe_id TO fm_id
                  MOVE fe_nom TO fm_nom
                  MOVE fe_prenom TO fm_prenom
                  MOVE fe_age TO fm_age
                  MOVE fe_villeHabitation TO fm_villeHabitation
+                 MOVE fe_handicap TO fm_handicap
                  WRITE mobiTampon END-WRITE
+                 IF fmobi_stat NOT = 0 AND fmobi_stat NOT = 2 AND fmobi_stat NOT = 4
+                    MOVE 1 TO Wio_ko
+                 END-IF
               END-IF
            END-READ
         END-PERFORM
@@ -101,23 +179,77 @@ PROCEDURE DIVISION.
         CLOSE fmobilite.
  
         AJOUT_ELECTEUR.
-        OPEN EXTEND felecteurs
+        OPEN I-O felecteurs
         PERFORM WITH TEST AFTER UNTIL Wrep = 0
           DISPLAY 'Donnez les informations electeur'
           DISPLAY 'Numero de securite sociale'
           ACCEPT fe_id
-          DISPLAY 'Nom'
-          ACCEPT fe_nom
-          DISPLAY 'Prenom'
-          ACCEPT fe_prenom
-          DISPLAY 'Age'
-          ACCEPT fe_age
-          DISPLAY 'Ville'
-          ACCEPT fe_villeHabitation
-          WRITE elecTampon END-WRITE
+          PERFORM VERIFIE_DOUBLON_ELECTEUR
+          IF Wdoublon = 1 THEN
+             DISPLAY 'Electeur deja enregistre avec ce numero, saisie ignoree'
+          ELSE
+             DISPLAY 'Nom'
+             ACCEPT fe_nom
+             DISPLAY 'Prenom'
+             ACCEPT fe_prenom
+             DISPLAY 'Age'
+             ACCEPT fe_age
+             DISPLAY 'Ville'
+             ACCEPT fe_villeHabitation
+             DISPLAY 'Situation de handicap ? 1 ou 0'
+             ACCEPT fe_handicap
+             WRITE elecTampon END-WRITE
+             IF felec_stat NOT = 0 AND felec_stat NOT = 2 AND felec_stat NOT = 4
+                MOVE 1 TO Wio_ko
+             END-IF
+          END-IF
           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
              DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
              ACCEPT Wrep
           END-PERFORM
-        END-PERFORM 
+        END-PERFORM
+        CLOSE felecteurs.
+
+        VERIFIE_DOUBLON_ELECTEUR.
+*> fe_id est deja positionne par l'appelant avant ce PERFORM
+        MOVE 0 TO Wdoublon
+        READ felecteurs
+          INVALID KEY
+             MOVE 0 TO Wdoublon
+          NOT INVALID KEY
+             MOVE 1 TO Wdoublon
+        END-READ.
+
+        CHARGEMENT_LOT_ELECTEURS.
+*> Charge en une passe un extrait sequentiel (ex. extrait INSEE)
+*> dans felecteurs, au lieu d'une saisie electeur par electeur
+        OPEN INPUT felecteurs_lot
+        OPEN I-O felecteurs
+        IF flot_stat = 35 THEN
+           DISPLAY 'Fichier electeurs_lot.dat introuvable, chargement en lot annule'
+        ELSE
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ felecteurs_lot
+                 AT END MOVE 1 TO Wfin
+                 NOT AT END
+                    MOVE fl_id TO fe_id
+                    PERFORM VERIFIE_DOUBLON_ELECTEUR
+                    IF Wdoublon = 1 THEN
+                       DISPLAY 'Electeur deja enregistre avec ce numero, ligne ignoree : ', fe_id
+                    ELSE
+                       MOVE fl_nom TO fe_nom
+                       MOVE fl_prenom TO fe_prenom
+                       MOVE fl_age TO fe_age
+                       MOVE fl_villeHabitation TO fe_villeHabitation
+                       MOVE fl_handicap TO fe_handicap
+                       WRITE elecTampon END-WRITE
+                       IF felec_stat NOT = 0 AND felec_stat NOT = 2 AND felec_stat NOT = 4
+                          MOVE 1 TO Wio_ko
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+        END-IF
+        CLOSE felecteurs_lot
         CLOSE felecteurs.
