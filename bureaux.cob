@@ -20,11 +20,20 @@ FILE SECTION.
           02 fbu_heure_fermeture PIC 9(2).
           02 fbu_heure_ouverture PIC 9(2).
           02 fbu_etat PIC 9(2).
+             88 fbu-pas-ouvert VALUE 1.
+             88 fbu-ouvert VALUE 2.
+             88 fbu-ferme VALUE 3.
+             88 fbu-resultats-transmis VALUE 4.
 
 WORKING-STORAGE SECTION.
         77 fbureaux_stat PIC 9(2).
         77 Wrep PIC 9.
-        77 Wnum PIC 9.
+        77 Wnum PIC X(4).
+        77 Wtrouve PIC 9.
+        77 Wfin PIC 9.
+        77 Wville_prec PIC X(30).
+        77 Wnouvel_etat PIC 9(2).
+        77 Wio_ko PIC 9 VALUE 0.
 
 
 PROCEDURE DIVISION.
@@ -37,8 +46,23 @@ PROCEDURE DIVISION.
 
         PERFORM AJOUT_BUREAU
         PERFORM MODIF_HORAIRES
+        PERFORM CHANGER_ETAT_BUREAU
+        PERFORM LISTE_BUREAUX_PAR_VILLE
 
-        STOP RUN.
+*> Code retour exploitable par un enchainement de traitements
+*> (driver nocturne) : 0 si le fichier est dans un etat sain et
+*> si aucune ecriture/reecriture individuelle n'a echoue
+        IF Wio_ko = 1
+           MOVE 1 TO RETURN-CODE
+        ELSE
+           IF fbureaux_stat = 0 OR fbureaux_stat = 2 OR fbureaux_stat = 4
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE 1 TO RETURN-CODE
+           END-IF
+        END-IF
+
+        GOBACK.
 
         AJOUT_BUREAU.
         OPEN I-O fbureaux
@@ -52,9 +76,12 @@ PROCEDURE DIVISION.
           ACCEPT fbu_heure_fermeture
           DISPLAY 'Heure ouverture'
           ACCEPT fbu_heure_ouverture
-          DISPLAY 'etat'
-          ACCEPT fbu_etat
+          SET fbu-pas-ouvert TO TRUE
           WRITE bureauxTampon END-WRITE
+          IF fbureaux_stat NOT = 0 AND fbureaux_stat NOT = 2
+             AND fbureaux_stat NOT = 4
+             MOVE 1 TO Wio_ko
+          END-IF
           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
              DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
              ACCEPT Wrep
@@ -67,10 +94,88 @@ PROCEDURE DIVISION.
         OPEN I-O fbureaux
         DISPLAY 'Numero de bureau'
         ACCEPT Wnum
+        MOVE Wnum TO fbu_num
         READ fbureaux
-        INTO Wnum
-        DISPLAY 'Horaires ouverture :', fbu_heure_ouverture
-        DISPLAY 'Horaires fermeture : ', fbu_heure_fermeture
-        
+          INVALID KEY
+             MOVE 0 TO Wtrouve
+             DISPLAY 'Bureau inexistant'
+          NOT INVALID KEY
+             MOVE 1 TO Wtrouve
+             DISPLAY 'Horaires ouverture actuelle :', fbu_heure_ouverture
+             DISPLAY 'Horaires fermeture actuelle : ', fbu_heure_fermeture
+        END-READ
+
+        IF Wtrouve = 1 THEN
+           DISPLAY 'Nouvelle heure ouverture'
+           ACCEPT fbu_heure_ouverture
+           DISPLAY 'Nouvelle heure fermeture'
+           ACCEPT fbu_heure_fermeture
+           REWRITE bureauxTampon END-REWRITE
+           IF fbureaux_stat NOT = 0 AND fbureaux_stat NOT = 2
+              AND fbureaux_stat NOT = 4
+              MOVE 1 TO Wio_ko
+           END-IF
+        END-IF
+
+        CLOSE fbureaux.
+
+        CHANGER_ETAT_BUREAU.
+*> Etat du bureau : 1-pas ouvert 2-ouvert 3-ferme 4-resultats transmis
+*> Seule la transition vers l'etat suivant est autorisee, pour
+*> empecher par exemple de saisir des resultats avant la fermeture.
+        OPEN I-O fbureaux
+        DISPLAY 'Numero de bureau'
+        ACCEPT Wnum
+        MOVE Wnum TO fbu_num
+        READ fbureaux
+          INVALID KEY
+             MOVE 0 TO Wtrouve
+             DISPLAY 'Bureau inexistant'
+          NOT INVALID KEY
+             MOVE 1 TO Wtrouve
+        END-READ
+
+        IF Wtrouve = 1 THEN
+           DISPLAY 'Etat actuel (1-pas ouvert 2-ouvert 3-ferme 4-resultats transmis) : ', fbu_etat
+           DISPLAY 'Nouvel etat souhaite'
+           ACCEPT Wnouvel_etat
+           IF Wnouvel_etat = fbu_etat + 1 AND Wnouvel_etat <= 4 THEN
+              MOVE Wnouvel_etat TO fbu_etat
+              REWRITE bureauxTampon END-REWRITE
+              IF fbureaux_stat NOT = 0 AND fbureaux_stat NOT = 2
+                 AND fbureaux_stat NOT = 4
+                 MOVE 1 TO Wio_ko
+              END-IF
+           ELSE
+              DISPLAY 'Transition d''etat invalide, aucune modification'
+           END-IF
+        END-IF
+
+        CLOSE fbureaux.
+
+        LISTE_BUREAUX_PAR_VILLE.
+
+        OPEN INPUT fbureaux
+        MOVE 0 TO Wfin
+        MOVE SPACES TO Wville_prec
+        DISPLAY 'Liste des bureaux par ville'
+        MOVE LOW-VALUES TO fbu_ville
+        START fbureaux KEY IS NOT LESS THAN fbu_ville
+          INVALID KEY MOVE 1 TO Wfin
+        END-START
+        PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+           READ fbureaux NEXT RECORD
+             AT END MOVE 1 TO Wfin
+             NOT AT END
+                IF fbu_ville NOT = Wville_prec THEN
+                   DISPLAY '--- Ville : ', fbu_ville, ' ---'
+                   MOVE fbu_ville TO Wville_prec
+                END-IF
+                DISPLAY '  Bureau ', fbu_num,
+                   ' ouverture ', fbu_heure_ouverture,
+                   ' fermeture ', fbu_heure_fermeture,
+                   ' etat ', fbu_etat
+           END-READ
+        END-PERFORM
         CLOSE fbureaux.
 
