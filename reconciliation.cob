@@ -0,0 +1,200 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. reconciliation.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT felecteurs ASSIGN TO "felecteurs.dat"
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        RECORD KEY fe_id
+        FILE STATUS IS felec_stat.
+
+        SELECT fbureaux ASSIGN TO "fbureaux.dat"
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        RECORD KEY fbu_num
+        ALTERNATE RECORD KEY fbu_ville WITH DUPLICATES
+        FILE STATUS IS fbureaux_stat.
+
+        SELECT fresultats ASSIGN TO "resultats.dat"
+        ORGANIZATION sequential
+        ACCESS IS sequential
+        FILE STATUS IS fresult_stat.
+
+DATA DIVISION.
+FILE SECTION.
+        FD felecteurs.
+        01 elecTampon.
+          02 fe_id PIC 9(15).
+          02 fe_nom PIC X(30).
+          02 fe_prenom PIC X(30).
+          02 fe_age PIC 9(3).
+          02 fe_villeHabitation PIC X(30).
+          02 fe_handicap PIC 9.
+
+        FD fbureaux.
+        01 bureauxTampon.
+          02 fbu_num PIC X(4).
+          02 fbu_ville PIC X(30).
+          02 fbu_heure_fermeture PIC 9(2).
+          02 fbu_heure_ouverture PIC 9(2).
+          02 fbu_etat PIC 9(2).
+
+        FD fresultats.
+        01 resultTampon.
+          02 fres_noebur PIC X(4).
+          02 fres_nbcandidats PIC 9(2).
+          02 fres_votes OCCURS 20 TIMES.
+             03 fres_numcandidat PIC 9(2).
+             03 fres_nbvoix PIC 9(12).
+
+WORKING-STORAGE SECTION.
+        77 felec_stat PIC 9(2).
+        77 fbureaux_stat PIC 9(2).
+        77 fresult_stat PIC 9(2).
+        77 Wfin PIC 9.
+        77 Wi PIC 9(3).
+        77 Wj PIC 9(3).
+        77 Wk PIC 9(3).
+        77 Wtrouve PIC 9.
+        77 Wrate PIC 999V99.
+
+        01 WvillesElecteurs.
+           02 WvilleElecteur OCCURS 200 TIMES.
+              03 Wve_ville PIC X(30).
+              03 Wve_nbelecteurs PIC 9(8).
+        77 Wnbvilles PIC 9(3).
+
+        01 WtotauxBureaux.
+           02 WtotalBureau OCCURS 200 TIMES.
+              03 Wtb_noebur PIC X(4).
+              03 Wtb_totalvoix PIC 9(14).
+        77 Wnbbureaux_resultats PIC 9(3).
+
+PROCEDURE DIVISION.
+
+        PERFORM CHARGE_ELECTEURS_PAR_VILLE
+        PERFORM CHARGE_TOTAUX_RESULTATS
+        PERFORM RECONCILIATION_PAR_BUREAU
+
+        STOP RUN.
+
+        CHARGE_ELECTEURS_PAR_VILLE.
+*> Compte le nombre d'electeurs inscrits par ville d'habitation
+        MOVE 0 TO Wnbvilles
+        MOVE 0 TO Wfin
+        OPEN INPUT felecteurs
+        IF felec_stat = 35 THEN
+           DISPLAY 'Fichier felecteurs.dat introuvable, aucun electeur charge'
+        ELSE
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ felecteurs NEXT RECORD
+                 AT END MOVE 1 TO Wfin
+                 NOT AT END
+                    MOVE 0 TO Wtrouve
+                    PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbvilles
+                       IF Wve_ville(Wi) = fe_villeHabitation THEN
+                          ADD 1 TO Wve_nbelecteurs(Wi)
+                          MOVE 1 TO Wtrouve
+                       END-IF
+                    END-PERFORM
+                    IF Wtrouve = 0 THEN
+                       IF Wnbvilles < 200 THEN
+                          ADD 1 TO Wnbvilles
+                          MOVE fe_villeHabitation TO Wve_ville(Wnbvilles)
+                          MOVE 1 TO Wve_nbelecteurs(Wnbvilles)
+                       ELSE
+                          DISPLAY '   ALERTE : plus de 200 villes distinctes, '
+                             'ville ignoree dans le rapprochement : ',
+                             fe_villeHabitation
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+        END-IF
+        CLOSE felecteurs.
+
+        CHARGE_TOTAUX_RESULTATS.
+*> Cumule le nombre total de voix exprimees par bureau
+        MOVE 0 TO Wnbbureaux_resultats
+        MOVE 0 TO Wfin
+        OPEN INPUT fresultats
+        IF fresult_stat = 35 THEN
+           DISPLAY 'Fichier resultats.dat introuvable, aucun resultat charge'
+        ELSE
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fresultats NEXT RECORD
+                 AT END MOVE 1 TO Wfin
+                 NOT AT END
+                    IF Wnbbureaux_resultats < 200 THEN
+                       ADD 1 TO Wnbbureaux_resultats
+                       MOVE fres_noebur TO Wtb_noebur(Wnbbureaux_resultats)
+                       MOVE 0 TO Wtb_totalvoix(Wnbbureaux_resultats)
+                       PERFORM VARYING Wj FROM 1 BY 1 UNTIL Wj > fres_nbcandidats
+                          ADD fres_nbvoix(Wj)
+                             TO Wtb_totalvoix(Wnbbureaux_resultats)
+                       END-PERFORM
+                    ELSE
+                       DISPLAY '   ALERTE : plus de 200 bureaux avec resultats, '
+                          'bureau ignore dans le rapprochement : ', fres_noebur
+                    END-IF
+              END-READ
+           END-PERFORM
+        END-IF
+        CLOSE fresultats.
+
+        RECONCILIATION_PAR_BUREAU.
+*> Pour chaque bureau, rapproche voix exprimees et electeurs
+*> inscrits dans sa ville et signale toute incoherence
+        DISPLAY '=== Rapprochement participation par bureau ==='
+        MOVE 0 TO Wfin
+        OPEN INPUT fbureaux
+        IF fbureaux_stat = 35 THEN
+           DISPLAY 'Fichier fbureaux.dat introuvable, aucun rapprochement possible'
+        ELSE
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+              READ fbureaux NEXT RECORD
+                 AT END MOVE 1 TO Wfin
+                 NOT AT END
+                    PERFORM CALCULE_RAPPROCHEMENT_BUREAU
+              END-READ
+           END-PERFORM
+        END-IF
+        CLOSE fbureaux.
+
+        CALCULE_RAPPROCHEMENT_BUREAU.
+        MOVE 0 TO Wk
+        PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbbureaux_resultats
+           IF Wtb_noebur(Wi) = fbu_num THEN
+              MOVE Wi TO Wk
+           END-IF
+        END-PERFORM
+
+        MOVE 0 TO Wtrouve
+        PERFORM VARYING Wj FROM 1 BY 1 UNTIL Wj > Wnbvilles
+           IF Wve_ville(Wj) = fbu_ville THEN
+              MOVE Wj TO Wi
+              MOVE 1 TO Wtrouve
+           END-IF
+        END-PERFORM
+
+        DISPLAY 'Bureau ', fbu_num, ' (', fbu_ville, ')'
+        IF Wk = 0 THEN
+           DISPLAY '   Aucun resultat saisi pour ce bureau'
+        ELSE
+           IF Wtrouve = 0 THEN
+              DISPLAY '   Ville inconnue de felecteurs, electeurs inscrits = 0'
+              DISPLAY '   Voix exprimees : ', Wtb_totalvoix(Wk)
+              DISPLAY '   ALERTE : voix exprimees sans electeur inscrit connu'
+           ELSE
+              COMPUTE Wrate =
+                 (Wtb_totalvoix(Wk) * 100) / Wve_nbelecteurs(Wi)
+              DISPLAY '   Electeurs inscrits : ', Wve_nbelecteurs(Wi)
+              DISPLAY '   Voix exprimees     : ', Wtb_totalvoix(Wk)
+              DISPLAY '   Participation      : ', Wrate, ' %'
+              IF Wtb_totalvoix(Wk) > Wve_nbelecteurs(Wi) THEN
+                 DISPLAY '   ALERTE : voix exprimees superieures aux electeurs inscrits'
+              END-IF
+           END-IF
+        END-IF.
