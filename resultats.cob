@@ -6,94 +6,426 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 
        SELECT fresultats ASSIGN TO "resultats.dat"
-       ORGANIZATION sequential 
+       ORGANIZATION sequential
        ACCESS IS sequential
        FILE STATUS IS fresult_stat.
 
+       SELECT fbureaux ASSIGN TO "fbureaux.dat"
+       ORGANIZATION indexed
+       ACCESS IS dynamic
+       RECORD KEY fbu_num
+       ALTERNATE RECORD KEY fbu_ville WITH DUPLICATES
+       FILE STATUS IS fbureaux_stat.
+
+       SELECT faudit ASSIGN TO "audit_resultats.dat"
+       ORGANIZATION sequential
+       ACCESS IS sequential
+       FILE STATUS IS faudit_stat.
+
+       SELECT fcandidats ASSIGN TO "fcandidats.dat"
+       ORGANIZATION indexed
+       ACCESS IS dynamic
+       RECORD KEY fca_num
+       FILE STATUS IS fcandidats_stat.
+
 DATA DIVISION.
 FILE SECTION.
         FD fresultats.
         01 resultTampon.
-          02 fres_noebur PIC A(4).
-          02 fres_nb1 PIC 9(12).
-          02 fres_nb2 PIC 9(12).
+          02 fres_noebur PIC X(4).
+          02 fres_nbcandidats PIC 9(2).
+          02 fres_votes OCCURS 20 TIMES.
+             03 fres_numcandidat PIC 9(2).
+             03 fres_nbvoix PIC 9(12).
+
+        FD fbureaux.
+        01 bureauxTampon.
+          02 fbu_num PIC X(4).
+          02 fbu_ville PIC X(30).
+          02 fbu_heure_fermeture PIC 9(2).
+          02 fbu_heure_ouverture PIC 9(2).
+          02 fbu_etat PIC 9(2).
+             88 fbu-pas-ouvert VALUE 1.
+             88 fbu-ouvert VALUE 2.
+             88 fbu-ferme VALUE 3.
+             88 fbu-resultats-transmis VALUE 4.
+
+        FD faudit.
+        01 auditTampon.
+          02 faud_noebur PIC X(4).
+          02 faud_horodatage PIC X(14).
+          02 faud_operateur PIC X(10).
+          02 faud_numcandidat PIC 9(2).
+          02 faud_ancvoix PIC 9(12).
+          02 faud_nouvoix PIC 9(12).
+
+        FD fcandidats.
+        01 candidatTampon.
+          02 fca_num PIC 9(2).
+          02 fca_nom PIC X(30).
+          02 fca_prenom PIC X(30).
+          02 fca_parti PIC X(30).
 
 WORKING-STORAGE SECTION.
        77 fresult_stat PIC 9(2).
+       77 fbureaux_stat PIC 9(2).
+       77 faudit_stat PIC 9(2).
+       77 fcandidats_stat PIC 9(2).
        77 Wrep PIC 9.
        77 Wtrouve PIC 9.
        77 Wfin PIC 9.
-       77 Wnoebur PIC A.
-*>       77 Wnb1 PIC 9.
-*>       77 Wnb2 PIC 9.
-       77 Wvote PIC 9.
-       77 Wi PIC 9.
-       77 Wn PIC 9.
+       77 Wnoebur PIC X(4).
+       77 Wnbcandidats PIC 9(2).
+       77 Wi PIC 9(2).
+       77 Wbureau_ok PIC 9.
+       77 Wmaxcandidat PIC 9(2).
+       77 Wtotal_general PIC 9(14).
+       77 Woperateur PIC X(10).
+       77 Wnom_candidat PIC X(30).
+       77 Wio_ko PIC 9 VALUE 0.
+       77 Wj PIC 9(2).
+
+       01 WsaisieVotes.
+          02 WsaisieVote OCCURS 20 TIMES.
+             03 Wnumcandidat PIC 9(2).
+             03 Wnbvoix PIC 9(12).
+
+       01 WancienVotes.
+          02 WancienVote OCCURS 20 TIMES PIC 9(12).
+
+       01 WtotalVotes.
+          02 WtotalVote OCCURS 20 TIMES PIC 9(14).
 
 PROCEDURE DIVISION.
 
+       OPEN I-O fresultats
+       IF fresult_stat = 35 THEN
+          OPEN OUTPUT fresultats
+       END-IF
+       CLOSE fresultats
 
+       OPEN I-O fcandidats
+       IF fcandidats_stat = 35 THEN
+          OPEN OUTPUT fcandidats
+       END-IF
+       CLOSE fcandidats
 
+       PERFORM GESTION_CANDIDATS
        PERFORM AJOUT_RESULTAT
-       CLOSE fresultats
-*>       PERFORM AFFICHAGE_RESULTAT
+       PERFORM AFFICHAGE_RESULTAT
+
+*> Code retour exploitable par un enchainement de traitements
+*> (driver nocturne) : 0 si le fichier est dans un etat sain et
+*> si aucune ecriture/reecriture individuelle n'a echoue
+       IF Wio_ko = 1
+          MOVE 1 TO RETURN-CODE
+       ELSE
+          IF (fresult_stat = 0 OR fresult_stat = 2 OR fresult_stat = 4)
+             AND (fcandidats_stat = 0 OR fcandidats_stat = 2 OR fcandidats_stat = 4)
+             MOVE 0 TO RETURN-CODE
+          ELSE
+             MOVE 1 TO RETURN-CODE
+          END-IF
+       END-IF
+
+       GOBACK.
+
+       GESTION_CANDIDATS.
+*> Saisie facultative des candidats du scrutin (numero, nom,
+*> prenom, parti) afin que les ecrans de saisie et le rapport
+*> affichent les noms plutot que de simples numeros.
+       DISPLAY 'Souhaitez vous saisir/mettre a jour des candidats ? 1 ou 0'
+       ACCEPT Wrep
+       IF Wrep = 1 THEN
+          OPEN I-O fcandidats
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0
+             PERFORM WITH TEST AFTER UNTIL fca_num NOT > 20 AND fca_num NOT < 1
+                DISPLAY 'Numero de candidat (1 a 20)'
+                ACCEPT fca_num
+                IF fca_num > 20 OR fca_num < 1 THEN
+                   DISPLAY 'Numero de candidat invalide, reessayez'
+                END-IF
+             END-PERFORM
+             DISPLAY 'Nom'
+             ACCEPT fca_nom
+             DISPLAY 'Prenom'
+             ACCEPT fca_prenom
+             DISPLAY 'Parti'
+             ACCEPT fca_parti
+             READ fcandidats
+                INVALID KEY
+                   WRITE candidatTampon END-WRITE
+                NOT INVALID KEY
+                   REWRITE candidatTampon END-REWRITE
+             END-READ
+             IF fcandidats_stat NOT = 0 AND fcandidats_stat NOT = 2
+                AND fcandidats_stat NOT = 4
+                MOVE 1 TO Wio_ko
+             END-IF
+             PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+                ACCEPT Wrep
+             END-PERFORM
+          END-PERFORM
+          CLOSE fcandidats
+       END-IF.
+
+       CHERCHE_NOM_CANDIDAT.
+*> Wnumcandidat(Wi) est deja positionne par l'appelant ; renvoie
+*> le nom dans Wnom_candidat, ou un libelle par defaut si le
+*> candidat n'a pas ete saisi dans fcandidats
+       MOVE 'Candidat inconnu' TO Wnom_candidat
+       OPEN INPUT fcandidats
+       MOVE Wnumcandidat(Wi) TO fca_num
+       READ fcandidats
+          NOT INVALID KEY
+             MOVE fca_nom TO Wnom_candidat
+       END-READ
+       CLOSE fcandidats.
+
+       CHERCHE_NOM_CANDIDAT_RES.
+*> Variante utilisee par AFFICHAGE_RESULTAT, ou le numero de
+*> candidat courant est fres_numcandidat(Wi)
+       MOVE 'Candidat inconnu' TO Wnom_candidat
+       OPEN INPUT fcandidats
+       MOVE fres_numcandidat(Wi) TO fca_num
+       READ fcandidats
+          NOT INVALID KEY
+             MOVE fca_nom TO Wnom_candidat
+       END-READ
+       CLOSE fcandidats.
 
-       STOP RUN.
+       CHERCHE_NOM_CANDIDAT_NUM.
+*> Variante utilisee par les totaux generaux, ou le numero de
+*> candidat courant est directement Wi
+       MOVE 'Candidat inconnu' TO Wnom_candidat
+       OPEN INPUT fcandidats
+       MOVE Wi TO fca_num
+       READ fcandidats
+          NOT INVALID KEY
+             MOVE fca_nom TO Wnom_candidat
+       END-READ
+       CLOSE fcandidats.
 
 
        AJOUT_RESULTAT.
 
-*>  Recherche le nombre de votes
+       DISPLAY 'Identifiant operateur'
+       ACCEPT Woperateur
+
        PERFORM WITH TEST AFTER UNTIL Wrep = 0
-       DISPLAY 'Entrez le nom du bureau de vote'
-       ACCEPT Wnoebur
+          DISPLAY 'Entrez le numero du bureau de vote'
+          ACCEPT Wnoebur
+
+          PERFORM VERIFIE_BUREAU
+
+          IF Wbureau_ok = 1 THEN
+             PERFORM WITH TEST AFTER UNTIL Wnbcandidats NOT > 20
+                DISPLAY 'Nombre de candidats sur ce scrutin (20 maximum)'
+                ACCEPT Wnbcandidats
+                IF Wnbcandidats > 20 THEN
+                   DISPLAY 'Nombre de candidats invalide, reessayez'
+                END-IF
+             END-PERFORM
+
+             PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbcandidats
+                PERFORM WITH TEST AFTER UNTIL Wnumcandidat(Wi) NOT > 20
+                   AND Wnumcandidat(Wi) NOT < 1
+                   DISPLAY 'Numero du candidat pour le poste ', Wi, ' (1 a 20)'
+                   ACCEPT Wnumcandidat(Wi)
+                   IF Wnumcandidat(Wi) > 20 OR Wnumcandidat(Wi) < 1 THEN
+                      DISPLAY 'Numero de candidat invalide, reessayez'
+                   END-IF
+                END-PERFORM
+                PERFORM CHERCHE_NOM_CANDIDAT
+                DISPLAY 'Votes pour le candidat ', Wnumcandidat(Wi), ' (', Wnom_candidat, ')'
+                ACCEPT Wnbvoix(Wi)
+             END-PERFORM
+
+*> Recherche si ce bureau a deja un resultat enregistre
+             MOVE 0 TO Wtrouve
+             MOVE 0 TO Wfin
+             OPEN INPUT fresultats
+             PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR Wfin = 1
+                READ fresultats NEXT RECORD
+                   AT END
+                      MOVE 1 TO Wfin
+                   NOT AT END
+                      IF fres_noebur = Wnoebur THEN
+                         MOVE 1 TO Wtrouve
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE fresultats
+
+             IF Wtrouve = 1 THEN
+                PERFORM MAJ_RESULTAT_EXISTANT
+             ELSE
+                PERFORM AJOUT_RESULTAT_NOUVEAU
+             END-IF
+
+             PERFORM TRANSMET_RESULTATS_BUREAU
+          END-IF
+
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+               DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+               ACCEPT Wrep
+          END-PERFORM
+       END-PERFORM.
+
+       AFFICHAGE_RESULTAT.
+*> Lit tout resultats.dat et affiche le detail par bureau puis
+*> le cumul general par candidat
+       MOVE 0 TO Wfin
+       MOVE 0 TO Wmaxcandidat
+       MOVE 0 TO Wtotal_general
+       PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > 20
+          MOVE 0 TO WtotalVote(Wi)
+       END-PERFORM
+
+       DISPLAY '=== Resultats par bureau ==='
        OPEN INPUT fresultats
-       MOVE 0 TO Wn
-       PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR Wfin = 1
-              READ fresultats
-              ADD 1 TO Wn
-              AT END MOVE 1 TO Wfin
-                     MOVE 0 TO Wnb1
-                     MOVE 0 TO Wnb2
-              NOT AT END
-                     IF Wnoebur = fres_noebur THEN
-                          MOVE fres_nb1 TO Wnb1
-                          MOVE fres_nb2 TO Wnb2
-                          MOVE 1 TO Wtrouve 
-                     END-IF
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ fresultats NEXT RECORD
+             AT END MOVE 1 TO Wfin
+             NOT AT END
+                DISPLAY 'Bureau ', fres_noebur
+                PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > fres_nbcandidats
+                   PERFORM CHERCHE_NOM_CANDIDAT_RES
+                   DISPLAY '   Candidat ', fres_numcandidat(Wi),
+                      ' (', Wnom_candidat, ')',
+                      ' : ', fres_nbvoix(Wi), ' voix'
+                   ADD fres_nbvoix(Wi) TO WtotalVote(fres_numcandidat(Wi))
+                   ADD fres_nbvoix(Wi) TO Wtotal_general
+                   IF fres_numcandidat(Wi) > Wmaxcandidat THEN
+                      MOVE fres_numcandidat(Wi) TO Wmaxcandidat
+                   END-IF
+                END-PERFORM
+          END-READ
        END-PERFORM
-*> ouvre le fichier ??lecteurs
-       OPEN EXTEND fresultats
-       IF fresult_stat =35 THEN
-         OPEN OUTPUT fresultats
        CLOSE fresultats
+
+       DISPLAY '=== Totaux tous bureaux confondus ==='
+       PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wmaxcandidat
+          PERFORM CHERCHE_NOM_CANDIDAT_NUM
+          DISPLAY 'Candidat ', Wi, ' (', Wnom_candidat, ')',
+             ' : ', WtotalVote(Wi), ' voix'
+       END-PERFORM
+       DISPLAY 'Total general des votes : ', Wtotal_general.
+
+       VERIFIE_BUREAU.
+*> Controle que le bureau existe dans fbureaux et qu'il est au
+*> moins ferme avant d'accepter un resultat pour ce numero. Un
+*> bureau deja a l'etat 'resultats transmis' reste autorise, pour
+*> permettre de corriger une saisie erronee (cf. faudit, req 010)
+*> sans avoir a rouvrir/refermer le bureau.
+       MOVE 0 TO Wbureau_ok
+       MOVE Wnoebur TO fbu_num
+       OPEN INPUT fbureaux
+       READ fbureaux
+          INVALID KEY
+             DISPLAY 'Bureau inconnu, resultat refuse'
+          NOT INVALID KEY
+             IF fbu-ferme OR fbu-resultats-transmis THEN
+                MOVE 1 TO Wbureau_ok
+             ELSE
+                DISPLAY 'Bureau pas encore ferme, resultat refuse'
+             END-IF
+       END-READ
+       CLOSE fbureaux.
+
+       TRANSMET_RESULTATS_BUREAU.
+*> Une fois le resultat enregistre, fait passer le bureau a
+*> l'etat 'resultats transmis'
+       MOVE Wnoebur TO fbu_num
+       OPEN I-O fbureaux
+       READ fbureaux
+          NOT INVALID KEY
+             SET fbu-resultats-transmis TO TRUE
+             REWRITE bureauxTampon END-REWRITE
+             IF fbureaux_stat NOT = 0 AND fbureaux_stat NOT = 2
+                AND fbureaux_stat NOT = 4
+                MOVE 1 TO Wio_ko
+             END-IF
+       END-READ
+       CLOSE fbureaux.
+
+       AJOUT_RESULTAT_NOUVEAU.
+       PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbcandidats
+          MOVE 0 TO WancienVote(Wi)
+       END-PERFORM
+
+       MOVE Wnoebur TO fres_noebur
+       MOVE Wnbcandidats TO fres_nbcandidats
+       PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbcandidats
+          MOVE Wnumcandidat(Wi) TO fres_numcandidat(Wi)
+          MOVE Wnbvoix(Wi) TO fres_nbvoix(Wi)
+       END-PERFORM
        OPEN EXTEND fresultats
+       WRITE resultTampon END-WRITE
+       IF fresult_stat NOT = 0 AND fresult_stat NOT = 2 AND fresult_stat NOT = 4
+          MOVE 1 TO Wio_ko
        END-IF
-*> vote
-
-       DISPLAY 'Votez pour le candidat 1 ou 2'
-       ACCEPT Wvote
-       IF Wvote = 1 THEN
-              ADD 1 TO fres_nb1
-       ELSE 
-              ADD 1 TO fres_nb2
-       END-IF
+       CLOSE fresultats
+
+       PERFORM ECRIT_AUDIT_TRACE.
 
+       MAJ_RESULTAT_EXISTANT.
+*> Repositionne sur l'enregistrement du bureau puis le reecrit
+       MOVE 0 TO Wfin
+       OPEN I-O fresultats
+       PERFORM WITH TEST AFTER UNTIL fres_noebur = Wnoebur OR Wfin = 1
+          READ fresultats NEXT RECORD
+             AT END MOVE 1 TO Wfin
+          END-READ
+       END-PERFORM
+       IF Wfin = 0 THEN
+*> L'ancienne valeur d'un candidat est recherchee par son numero
+*> dans l'ancien enregistrement, et non par position de slot : la
+*> saisie en cours peut lister les candidats dans un autre ordre,
+*> ou en nombre different, que la saisie d'origine (cf. faudit,
+*> req 010)
+          PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbcandidats
+             MOVE 0 TO WancienVote(Wi)
+             PERFORM VARYING Wj FROM 1 BY 1 UNTIL Wj > fres_nbcandidats
+                IF fres_numcandidat(Wj) = Wnumcandidat(Wi) THEN
+                   MOVE fres_nbvoix(Wj) TO WancienVote(Wi)
+                END-IF
+             END-PERFORM
+          END-PERFORM
+
+          MOVE Wnoebur TO fres_noebur
+          MOVE Wnbcandidats TO fres_nbcandidats
+          PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbcandidats
+             MOVE Wnumcandidat(Wi) TO fres_numcandidat(Wi)
+             MOVE Wnbvoix(Wi) TO fres_nbvoix(Wi)
+          END-PERFORM
+          REWRITE resultTampon END-REWRITE
+          IF fresult_stat NOT = 0 AND fresult_stat NOT = 2 AND fresult_stat NOT = 4
+             MOVE 1 TO Wio_ko
+          END-IF
+       END-IF
        CLOSE fresultats
-*> Enregistrement
-*> Si le bureau existe d??j??
-       OPEN EXTEND fresultats
-       IF Wtrouve = 1
-              PERFORM WITH TEST AFTER UNTIL Wi = Wn
-                      READ fresultats
-                     ADD 1 TO Wi 
-              END-PERFORM             
-*> si le bureau n'existe pas, le cr??er       ELSE 
 
+       PERFORM ECRIT_AUDIT_TRACE.
 
-       WRITE resultTampon END-WRITE
-       PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
-            DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
-            ACCEPT Wrep
+       ECRIT_AUDIT_TRACE.
+*> Trace chaque mise a jour de voix : bureau, horodatage,
+*> operateur, ancienne et nouvelle valeur par candidat
+       OPEN EXTEND faudit
+       IF faudit_stat = 35 THEN
+          OPEN OUTPUT faudit
+       END-IF
+       PERFORM VARYING Wi FROM 1 BY 1 UNTIL Wi > Wnbcandidats
+          MOVE Wnoebur TO faud_noebur
+          MOVE FUNCTION CURRENT-DATE (1:14) TO faud_horodatage
+          MOVE Woperateur TO faud_operateur
+          MOVE Wnumcandidat(Wi) TO faud_numcandidat
+          MOVE WancienVote(Wi) TO faud_ancvoix
+          MOVE Wnbvoix(Wi) TO faud_nouvoix
+          WRITE auditTampon END-WRITE
+          IF faudit_stat NOT = 0 AND faudit_stat NOT = 2 AND faudit_stat NOT = 4
+             MOVE 1 TO Wio_ko
+          END-IF
        END-PERFORM
-       END-PERFORM.
+       CLOSE faudit.
