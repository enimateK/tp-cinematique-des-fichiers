@@ -0,0 +1,132 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. batch_nuit.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT fcontrole ASSIGN TO "fcontrole.dat"
+        ORGANIZATION indexed
+        ACCESS IS dynamic
+        RECORD KEY fctl_etape
+        FILE STATUS IS fctl_stat.
+
+DATA DIVISION.
+FILE SECTION.
+        FD fcontrole.
+        01 controleTampon.
+          02 fctl_etape PIC X(10).
+          02 fctl_statut PIC 9(2).
+          02 fctl_code_retour PIC 9(3).
+
+WORKING-STORAGE SECTION.
+        77 fctl_stat PIC 9(2).
+        77 Wcode_retour PIC 9(3).
+        77 Wtrouve PIC 9.
+        77 Wabandon PIC 9.
+
+PROCEDURE DIVISION.
+
+        OPEN I-O fcontrole
+        IF fctl_stat = 35 THEN
+          OPEN OUTPUT fcontrole
+        END-IF
+        CLOSE fcontrole
+
+        MOVE 0 TO Wabandon
+
+        PERFORM ETAPE_BUREAUX
+        IF Wabandon = 0 THEN
+           PERFORM ETAPE_ELECTEURS
+        END-IF
+        IF Wabandon = 0 THEN
+           PERFORM ETAPE_RESULTATS
+        END-IF
+
+        IF Wabandon = 1 THEN
+           DISPLAY 'Traitement nocturne interrompu, relancer batch_nuit'
+           DISPLAY 'pour reprendre a l''etape en echec'
+           MOVE 1 TO RETURN-CODE
+        ELSE
+           DISPLAY 'Traitement nocturne termine avec succes'
+           MOVE 0 TO RETURN-CODE
+        END-IF
+
+        GOBACK.
+
+        ETAPE_BUREAUX.
+*> Etape 1 : mise en place / mise a jour des bureaux de vote
+        MOVE 'BUREAUX   ' TO fctl_etape
+        PERFORM VERIFIE_ETAPE_DEJA_FAITE
+        IF Wtrouve = 0 THEN
+           DISPLAY '--- Etape BUREAUX ---'
+           CALL 'bureaux'
+           MOVE RETURN-CODE TO Wcode_retour
+           PERFORM ENREGISTRE_ETAPE
+        END-IF.
+
+        ETAPE_ELECTEURS.
+*> Etape 2 : saisie/chargement des electeurs et plan de mobilite
+        MOVE 'ELECTEURS ' TO fctl_etape
+        PERFORM VERIFIE_ETAPE_DEJA_FAITE
+        IF Wtrouve = 0 THEN
+           DISPLAY '--- Etape ELECTEURS ---'
+           CALL 'electeurs'
+           MOVE RETURN-CODE TO Wcode_retour
+           PERFORM ENREGISTRE_ETAPE
+        END-IF.
+
+        ETAPE_RESULTATS.
+*> Etape 3 : depouillement et consolidation des resultats
+        MOVE 'RESULTATS ' TO fctl_etape
+        PERFORM VERIFIE_ETAPE_DEJA_FAITE
+        IF Wtrouve = 0 THEN
+           DISPLAY '--- Etape RESULTATS ---'
+           CALL 'TP1resultats'
+           MOVE RETURN-CODE TO Wcode_retour
+           PERFORM ENREGISTRE_ETAPE
+        END-IF.
+
+        VERIFIE_ETAPE_DEJA_FAITE.
+*> fctl_etape est deja positionne par l'appelant (ETAPE_BUREAUX,
+*> ETAPE_ELECTEURS ou ETAPE_RESULTATS) avant ce PERFORM
+        MOVE 0 TO Wtrouve
+        OPEN I-O fcontrole
+        READ fcontrole
+          INVALID KEY
+             CONTINUE
+          NOT INVALID KEY
+             IF fctl_statut = 2 THEN
+                DISPLAY 'Etape ', fctl_etape, ' deja terminee, on passe'
+                MOVE 1 TO Wtrouve
+             END-IF
+        END-READ
+        CLOSE fcontrole.
+
+        ENREGISTRE_ETAPE.
+*> Memorise le resultat de l'etape pour permettre une reprise
+*> sans rejouer les etapes deja reussies
+        OPEN I-O fcontrole
+        READ fcontrole
+          INVALID KEY
+             IF Wcode_retour = 0 THEN
+                MOVE 2 TO fctl_statut
+             ELSE
+                MOVE 9 TO fctl_statut
+             END-IF
+             MOVE Wcode_retour TO fctl_code_retour
+             WRITE controleTampon END-WRITE
+          NOT INVALID KEY
+             IF Wcode_retour = 0 THEN
+                MOVE 2 TO fctl_statut
+             ELSE
+                MOVE 9 TO fctl_statut
+             END-IF
+             MOVE Wcode_retour TO fctl_code_retour
+             REWRITE controleTampon END-REWRITE
+        END-READ
+        CLOSE fcontrole
+
+        IF Wcode_retour NOT = 0 THEN
+           DISPLAY 'Etape ', fctl_etape, ' en echec, code retour ', Wcode_retour
+           MOVE 1 TO Wabandon
+        END-IF.
